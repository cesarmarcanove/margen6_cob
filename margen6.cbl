@@ -3,53 +3,816 @@
       * Date: Agosto 11 del 2022
       * Purpose: Uso Educativo
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  CM  Convertido a proceso batch: lee un archivo
+      *                    de transacciones PRICE-TRANS en lugar de
+      *                    pedir COST/SELL por consola una sola vez.
+      *   2026-08-09  CM  Se agrega reporte impreso MARGRPT con
+      *                    encabezado de fecha y linea de totales.
+      *   2026-08-09  CM  Se valida COST/SELL antes de las DIVIDE;
+      *                    los registros invalidos van a MARGEXC y
+      *                    el batch continua con el resto.
+      *   2026-08-09  CM  Se agrega el maestro indexado ITEMMAST para
+      *                    conservar el historial de margenes por
+      *                    item y fecha de vigencia.
+      *   2026-08-09  CM  Se agrega bitacora de auditoria MARGAUD con
+      *                    fecha/hora, operador y terminal de cada
+      *                    calculo corrido.
+      *   2026-08-09  CM  Se agrega checkpoint/restart (MARGCKPT) para
+      *                    corridas grandes: graba la ultima llave
+      *                    procesada y, en restart, salta los items
+      *                    ya posteados. Asume PRICE-TRANS en secuencia
+      *                    de item/fecha, como ya lo exige el posteo
+      *                    al maestro ITEMMAST.
+      *   2026-08-09  CM  Se concilia el margen calculado contra el
+      *                    minimo de politica por categoria (POLICY);
+      *                    lo que no cumple va al mismo listado de
+      *                    excepciones (MARGEXC) con tipo 'P'.
+      *   2026-08-09  CM  Se identifican las rebajas (SELL > COST) y
+      *                    se rotulan como MARKDOWN en el reporte y
+      *                    en ITEMMAST, en lugar de mostrar un margen
+      *                    positivo enganoso.
+      *   2026-08-09  CM  Soporte multi-moneda: PT-CURRENCY-CODE se
+      *                    convierte contra CURRATE a la moneda base
+      *                    (PARM-BASE-CCY); el reporte y el maestro
+      *                    muestran dif en moneda nativa y en moneda
+      *                    base.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MARGEN5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-TRANS-FILE ASSIGN TO "PRICEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS price-trans-status.
+           SELECT MARGIN-REPORT-FILE ASSIGN TO "MARGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS margin-report-status.
+           SELECT EXCEPTION-FILE ASSIGN TO "MARGEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS exception-file-status.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-KEY
+               FILE STATUS IS item-master-status.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "MARGAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+           SELECT PARM-FILE ASSIGN TO "MARGPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS parm-file-status.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MARGCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-RUN-ID
+               FILE STATUS IS checkpoint-file-status.
+           SELECT POLICY-FILE ASSIGN TO "POLICY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PL-CATEGORY-CODE
+               FILE STATUS IS policy-file-status.
+           SELECT CURRENCY-FILE ASSIGN TO "CURRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CU-CURRENCY-CODE
+               FILE STATUS IS currency-file-status.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRICE-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY PRICEIN.
+
+       FD  MARGIN-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MARGIN-REPORT-RECORD           PIC X(139).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-FILE-RECORD          PIC X(170).
+
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ITEMMAST.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD                PIC X(136).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           05  PARM-OPERATOR-ID             PIC X(08).
+           05  PARM-TERMINAL-ID             PIC X(08).
+           05  PARM-RESTART-IND             PIC X(01).
+           05  PARM-BASE-CCY                PIC X(03).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPTREC.
+
+       FD  POLICY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY POLICYREC.
+
+       FD  CURRENCY-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CURRREC.
+
        WORKING-STORAGE SECTION.
        77 cost PIC S9(10)V99.
        77 sell PIC S9(10)V99.
 
        77 mar PIC S9(10)V99.
-       77 dif PIC 9(10)V99.
+       77 dif PIC S9(10)V99.
        77 ajus PIC S9(10)V99.
        77 resto1 PIC S9(10)V99.
        77 resto2 PIC S9(10)V99.
       * Numero 100
        77 cien PIC 9(3) VALUE 100.
 
-       77 divt1 PIC 9(10)V99.
-       77 divt2 PIC 9(10)V99.
+       77 divt1 PIC S9(10)V99.
+       77 divt2 PIC S9(10)V99.
+
+       77 markdown-sw PIC X(01) VALUE "N".
+           88 es-markdown                   VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 price-trans-status PIC X(02) VALUE "00".
+           88 price-trans-ok              VALUE "00".
+           88 price-trans-eof              VALUE "10".
+
+       77 margin-report-status PIC X(02) VALUE "00".
+           88 margin-report-ok             VALUE "00".
+           88 margin-report-no-existe      VALUE "35".
+
+       77 exception-file-status PIC X(02) VALUE "00".
+           88 exception-file-ok            VALUE "00".
+           88 exception-file-no-existe     VALUE "35".
+
+       77 item-master-status PIC X(02) VALUE "00".
+           88 item-master-ok               VALUE "00".
+           88 item-master-not-found         VALUE "23".
+           88 item-master-no-existe        VALUE "35".
+           88 item-master-duplicado        VALUE "22".
+
+       77 audit-log-status PIC X(02) VALUE "00".
+           88 audit-log-ok                 VALUE "00".
+           88 audit-log-no-existe          VALUE "35".
+
+       77 parm-file-status PIC X(02) VALUE "00".
+           88 parm-file-ok                 VALUE "00".
+
+       77 checkpoint-file-status PIC X(02) VALUE "00".
+           88 checkpoint-file-ok            VALUE "00".
+           88 checkpoint-file-not-found     VALUE "23".
+           88 checkpoint-file-no-existe     VALUE "35".
+
+       77 policy-file-status PIC X(02) VALUE "00".
+           88 policy-file-ok                VALUE "00".
+           88 policy-file-not-found         VALUE "23".
+           88 policy-file-no-existe         VALUE "35".
+
+       77 policy-disponible-sw PIC X(01) VALUE "Y".
+           88 policy-disponible             VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 currency-file-status PIC X(02) VALUE "00".
+           88 currency-file-ok              VALUE "00".
+           88 currency-file-not-found       VALUE "23".
+           88 currency-file-no-existe       VALUE "35".
+
+       77 currency-disponible-sw PIC X(01) VALUE "Y".
+           88 currency-disponible           VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 base-currency-code PIC X(03) VALUE "VES".
+       77 dif-en-moneda-base PIC S9(10)V99 VALUE ZERO.
+
+       77 run-time PIC 9(08).
+       77 operador-id PIC X(08) VALUE "BATCH".
+       77 terminal-id PIC X(08) VALUE "BATCH".
+       77 restart-ind PIC X(01) VALUE "N".
+
+       77 run-id-constante PIC X(10) VALUE "MARGIN-RUN".
+      * MARGRPT/MARGEXC/MARGAUD son LINE SEQUENTIAL: lo que ya se
+      * escribio en ellos no se puede deshacer en un restart. Por eso
+      * el checkpoint se graba despues de CADA registro posteado
+      * (intervalo 1) y no cada N registros; si se grabara menos
+      * seguido, un restart repetiria contra esos archivos los
+      * registros posteados entre el ultimo checkpoint y la caida,
+      * duplicando lineas de reporte, excepciones y auditoria.
+       77 checkpoint-interval PIC 9(06) VALUE 1.
+       77 registros-desde-checkpoint PIC 9(06) VALUE ZERO.
+       77 total-registros-procesados PIC 9(08) VALUE ZERO.
+
+       77 restart-sw PIC X(01) VALUE "N".
+           88 restart-en-progreso           VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 registro-ya-procesado-sw PIC X(01) VALUE "N".
+           88 registro-ya-procesado         VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       01 checkpoint-last-key.
+           05 cl-item-code               PIC X(10).
+           05 cl-eff-date                PIC 9(08).
+
+       01 current-record-key.
+           05 cr-item-code               PIC X(10).
+           05 cr-eff-date                PIC 9(08).
+
+       COPY AUDITREC.
+
+       77 registro-valido-sw PIC X(01) VALUE "N".
+           88 registro-invalido              VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 total-excepciones PIC 9(06) VALUE ZERO.
+       77 total-politica-excepciones PIC 9(06) VALUE ZERO.
+       77 total-leidos PIC 9(06) VALUE ZERO.
+
+       COPY EXCPREC.
+
+       77 fin-de-archivo PIC X(01) VALUE "N".
+           88 no-hay-mas-registros           VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 run-date PIC 9(08).
+
+       77 total-dif PIC S9(12)V99 VALUE ZERO.
+       77 total-mar PIC S9(12)V99 VALUE ZERO.
+       77 total-ajus PIC S9(12)V99 VALUE ZERO.
+       77 total-items PIC 9(06) VALUE ZERO.
+       77 promedio-mar PIC S9(10)V99 VALUE ZERO.
+       77 promedio-ajus PIC S9(10)V99 VALUE ZERO.
+
+       01 report-heading-line.
+           05 FILLER                   PIC X(22)
+               VALUE " REPORTE DE MARGENES -".
+           05 rh-run-date               PIC 99/99/9999.
+           05 FILLER                   PIC X(42) VALUE SPACES.
+
+      * Los anchos de cada FILLER igualan el campo + relleno que le
+      * corresponde en report-detail-line, para que el encabezado
+      * quede alineado con el dato que describe.
+       01 report-column-line.
+           05 FILLER                   PIC X(12) VALUE "ITEM".
+           05 FILLER                   PIC X(18) VALUE "COST".
+           05 FILLER                   PIC X(18) VALUE "SELL".
+           05 FILLER                   PIC X(18) VALUE "MAR %".
+           05 FILLER                   PIC X(18) VALUE "AJUS %".
+           05 FILLER                   PIC X(18) VALUE "DIF/MONEDA".
+           05 FILLER                   PIC X(05) VALUE "CCY".
+           05 FILLER                   PIC X(18) VALUE "DIF/BASE".
+           05 FILLER                   PIC X(05) VALUE "CCY".
+           05 FILLER                   PIC X(09) VALUE "TIPO".
+
+       01 report-detail-line.
+           05 rd-item-code              PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 rd-cost                   PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-sell                   PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-mar                    PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-ajus                   PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-dif                    PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-ccy                    PIC X(03).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 rd-dif-base                PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 rd-base-ccy                PIC X(03).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 rd-tipo                   PIC X(09) VALUE SPACES.
+
+       01 report-total-line.
+           05 FILLER                   PIC X(17)
+               VALUE "TOTAL ITEMS: ".
+           05 rt-total-items            PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(20)
+               VALUE " PROMEDIO MAR/AJUS: ".
+           05 rt-promedio-mar           PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(01) VALUE "/".
+           05 rt-promedio-ajus          PIC --,---,---,--9.99.
+           05 FILLER                   PIC X(14)
+               VALUE " DIF TOTAL: ".
+           05 rt-total-dif              PIC -,---,---,---,--9.99.
+
+       01 report-control-line.
+           05 FILLER                   PIC X(18)
+               VALUE "REGISTROS LEIDOS: ".
+           05 rc-total-leidos           PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(15)
+               VALUE "  RECHAZADOS: ".
+           05 rc-total-rechazados       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(15)
+               VALUE "  POSTEADOS: ".
+           05 rc-total-posteados        PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(22)
+               VALUE "  CON EXCEP POLITICA: ".
+           05 rc-total-politica         PIC ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * Numero 100
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORDS
+               THRU 2000-EXIT
+               UNTIL no-hay-mas-registros.
+           PERFORM 9000-FINALIZE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PRICE-TRANS-FILE.
+           IF NOT price-trans-ok
+               DISPLAY " No se pudo abrir PRICEIN, status: "
+                   price-trans-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1200-READ-PARM-CARD
+               THRU 1200-EXIT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF checkpoint-file-no-existe
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF NOT checkpoint-file-ok
+               DISPLAY " No se pudo abrir MARGCKPT, status: "
+                   checkpoint-file-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      * El checkpoint se busca ANTES de decidir como abrir MARGRPT y
+      * MARGEXC: si PARM-RESTART-IND viene en "Y" pero no hay
+      * checkpoint pendiente (la corrida anterior ya termino y lo
+      * borro, o fue un error de operacion), restart-en-progreso
+      * queda en FALSE y estos dos se abren OUTPUT como una corrida
+      * nueva, en lugar de seguir EXTEND sobre el reporte de una
+      * corrida que en realidad no esta pendiente.
+           IF restart-ind = "Y"
+               PERFORM 1300-LOAD-CHECKPOINT
+                   THRU 1300-EXIT
+           END-IF.
+           IF restart-en-progreso
+               OPEN EXTEND MARGIN-REPORT-FILE
+               IF margin-report-no-existe
+                   OPEN OUTPUT MARGIN-REPORT-FILE
+                   CLOSE MARGIN-REPORT-FILE
+                   OPEN EXTEND MARGIN-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MARGIN-REPORT-FILE
+           END-IF.
+           IF NOT margin-report-ok
+               DISPLAY " No se pudo abrir MARGRPT, status: "
+                   margin-report-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF restart-en-progreso
+               OPEN EXTEND EXCEPTION-FILE
+               IF exception-file-no-existe
+                   OPEN OUTPUT EXCEPTION-FILE
+                   CLOSE EXCEPTION-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF NOT exception-file-ok
+               DISPLAY " No se pudo abrir MARGEXC, status: "
+                   exception-file-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN I-O ITEM-MASTER-FILE.
+           IF item-master-no-existe
+               OPEN OUTPUT ITEM-MASTER-FILE
+               CLOSE ITEM-MASTER-FILE
+               OPEN I-O ITEM-MASTER-FILE
+           END-IF.
+           IF NOT item-master-ok
+               DISPLAY " No se pudo abrir ITEMMAST, status: "
+                   item-master-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF audit-log-no-existe
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           IF NOT audit-log-ok
+               DISPLAY " No se pudo abrir MARGAUD, status: "
+                   audit-log-status
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT POLICY-FILE.
+           IF NOT policy-file-ok
+               DISPLAY " No hay archivo POLICY, no se concilia "
+                   "contra margen minimo."
+               SET policy-disponible TO FALSE
+           END-IF.
+           OPEN INPUT CURRENCY-FILE.
+           IF NOT currency-file-ok
+               DISPLAY " No hay archivo CURRATE, no se convierten "
+                   "monedas extranjeras a la moneda base."
+               SET currency-disponible TO FALSE
+           END-IF.
+           ACCEPT run-date FROM DATE YYYYMMDD.
+           ACCEPT run-time FROM TIME.
+           MOVE run-date TO rh-run-date.
+      * En un restart real (hay checkpoint previo) MARGRPT ya se abrio
+      * EXTEND sobre el reporte de la corrida anterior; no se repite el
+      * encabezado a la mitad del listado.
+           IF NOT restart-en-progreso
+               WRITE MARGIN-REPORT-RECORD FROM report-heading-line
+               WRITE MARGIN-REPORT-RECORD FROM report-column-line
+           END-IF.
+           PERFORM 1100-READ-PRICE-TRANS
+               THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-PRICE-TRANS.
+           READ PRICE-TRANS-FILE
+               AT END
+                   SET no-hay-mas-registros TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           IF NOT parm-file-ok
+               GO TO 1200-EXIT
+           END-IF.
+           READ PARM-FILE
+               AT END
+                   NEXT SENTENCE
+               NOT AT END
+                   MOVE PARM-OPERATOR-ID TO operador-id
+                   MOVE PARM-TERMINAL-ID TO terminal-id
+                   MOVE PARM-RESTART-IND TO restart-ind
+                   IF PARM-BASE-CCY NOT = SPACES
+                       MOVE PARM-BASE-CCY TO base-currency-code
+                   END-IF
+           END-READ.
+           CLOSE PARM-FILE.
+       1200-EXIT.
+           EXIT.
+
+       1300-LOAD-CHECKPOINT.
+           MOVE run-id-constante TO CK-RUN-ID.
+           READ CHECKPOINT-FILE
+               KEY IS CK-RUN-ID
+               INVALID KEY
+                   DISPLAY " RESTART solicitado pero no hay "
+                       "checkpoint previo, se procesa desde el "
+                       "inicio."
+                   GO TO 1300-EXIT
+           END-READ.
+           SET restart-en-progreso TO TRUE.
+           MOVE CK-LAST-ITEM-CODE TO cl-item-code.
+           MOVE CK-LAST-EFF-DATE TO cl-eff-date.
+           MOVE CK-RECORDS-DONE TO total-registros-procesados.
+           MOVE CK-RECORDS-DONE TO total-items.
+           MOVE CK-TOTAL-LEIDOS TO total-leidos.
+           MOVE CK-TOTAL-EXCEPCIONES TO total-excepciones.
+           MOVE CK-TOTAL-POLITICA TO total-politica-excepciones.
+           MOVE CK-TOTAL-MAR TO total-mar.
+           MOVE CK-TOTAL-AJUS TO total-ajus.
+           MOVE CK-TOTAL-DIF TO total-dif.
+           DISPLAY " Reanudando despues del item " cl-item-code
+               " fecha " cl-eff-date.
+       1300-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORDS.
+           IF restart-en-progreso
+               PERFORM 2100-CHECK-SKIP-RECORD
+                   THRU 2100-EXIT
+               IF registro-ya-procesado
+                   PERFORM 1100-READ-PRICE-TRANS
+                       THRU 1100-EXIT
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+      * Un registro saltado por restart ya fue contado como leido en
+      * la corrida anterior (viene de CK-TOTAL-LEIDOS); solo se cuenta
+      * aqui lo que de verdad se procesa en esta corrida.
+           ADD 1 TO total-leidos.
+
+           MOVE PT-COST OF PRICE-TRANS-RECORD TO cost.
+           MOVE PT-SELL OF PRICE-TRANS-RECORD TO sell.
+           SET registro-invalido TO FALSE.
+           PERFORM 4000-VALIDATE-RECORD
+               THRU 4000-EXIT.
+           IF registro-invalido
+      * El rechazo ya quedo escrito en MARGEXC (LINE SEQUENTIAL, no se
+      * puede deshacer), asi que el checkpoint tiene que avanzar hasta
+      * este registro tambien; si no, un restart despues de un rechazo
+      * y antes del proximo registro valido lo volveria a rechazar y
+      * duplicaria su linea en MARGEXC.
+               PERFORM 8700-WRITE-CHECKPOINT
+                   THRU 8700-EXIT
+               MOVE ZERO TO registros-desde-checkpoint
+               PERFORM 1100-READ-PRICE-TRANS
+                   THRU 1100-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 5000-CALCULATE-MARGIN
+               THRU 5000-EXIT.
+           PERFORM 6000-CHECK-POLICY
+               THRU 6000-EXIT.
+           PERFORM 7000-CONVERT-CURRENCY
+               THRU 7000-EXIT.
+           PERFORM 5500-WRITE-DETAIL-LINE
+               THRU 5500-EXIT.
+           PERFORM 8000-POST-ITEM-MASTER
+               THRU 8000-EXIT.
+           PERFORM 8500-WRITE-AUDIT-LOG
+               THRU 8500-EXIT.
+
+           ADD 1 TO total-registros-procesados.
+           ADD 1 TO registros-desde-checkpoint.
+           IF registros-desde-checkpoint >= checkpoint-interval
+               PERFORM 8700-WRITE-CHECKPOINT
+                   THRU 8700-EXIT
+               MOVE ZERO TO registros-desde-checkpoint
+           END-IF.
+
+           PERFORM 1100-READ-PRICE-TRANS
+               THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-SKIP-RECORD.
+           SET registro-ya-procesado TO FALSE.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD TO cr-item-code.
+           MOVE PT-EFF-DATE OF PRICE-TRANS-RECORD TO cr-eff-date.
+           IF current-record-key NOT > checkpoint-last-key
+               SET registro-ya-procesado TO TRUE
+           ELSE
+               SET restart-en-progreso TO FALSE
+           END-IF.
+       2100-EXIT.
+           EXIT.
 
-            DISPLAY " "
-            DISPLAY " Ingrese el precio anterior (COST) : "
-            ACCEPT cost.
-            DISPLAY " Ingrese el precio actual (SELL) : "
-            ACCEPT sell.
+       8500-WRITE-AUDIT-LOG.
+           MOVE run-date TO AL-RUN-DATE.
+           MOVE run-time TO AL-RUN-TIME.
+           MOVE operador-id TO AL-OPERATOR-ID.
+           MOVE terminal-id TO AL-TERMINAL-ID.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD TO AL-ITEM-CODE.
+           MOVE cost TO AL-COST.
+           MOVE sell TO AL-SELL.
+           MOVE mar TO AL-MAR.
+           MOVE ajus TO AL-AJUS.
+           MOVE dif TO AL-DIF.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-LINE.
+       8500-EXIT.
+           EXIT.
+
+       8700-WRITE-CHECKPOINT.
+           MOVE run-id-constante TO CK-RUN-ID.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD
+               TO CK-LAST-ITEM-CODE.
+           MOVE PT-EFF-DATE OF PRICE-TRANS-RECORD
+               TO CK-LAST-EFF-DATE.
+           MOVE total-registros-procesados TO CK-RECORDS-DONE.
+           MOVE total-leidos TO CK-TOTAL-LEIDOS.
+           MOVE total-excepciones TO CK-TOTAL-EXCEPCIONES.
+           MOVE total-politica-excepciones TO CK-TOTAL-POLITICA.
+           MOVE total-mar TO CK-TOTAL-MAR.
+           MOVE total-ajus TO CK-TOTAL-AJUS.
+           MOVE total-dif TO CK-TOTAL-DIF.
+           ACCEPT CK-CHECKPOINT-TIME FROM TIME.
+
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+       8700-EXIT.
+           EXIT.
+
+       8000-POST-ITEM-MASTER.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD TO IM-ITEM-CODE.
+           MOVE PT-EFF-DATE OF PRICE-TRANS-RECORD TO IM-EFF-DATE.
+           MOVE PT-ITEM-DESC OF PRICE-TRANS-RECORD TO IM-ITEM-DESC.
+           MOVE PT-CATEGORY-CODE OF PRICE-TRANS-RECORD
+               TO IM-CATEGORY-CODE.
+           MOVE PT-CURRENCY-CODE OF PRICE-TRANS-RECORD
+               TO IM-CURRENCY-CODE.
+           MOVE cost TO IM-COST.
+           MOVE sell TO IM-SELL.
+           MOVE mar TO IM-MAR.
+           MOVE ajus TO IM-AJUS.
+           MOVE dif TO IM-DIF.
+           MOVE dif-en-moneda-base TO IM-DIF-BASE.
+           IF es-markdown
+               SET IM-IS-MARKDOWN TO TRUE
+           ELSE
+               SET IM-IS-MARKDOWN TO FALSE
+           END-IF.
+
+           WRITE ITEM-MARGIN-RECORD
+               INVALID KEY
+                   REWRITE ITEM-MARGIN-RECORD
+           END-WRITE.
+       8000-EXIT.
+           EXIT.
+
+       4000-VALIDATE-RECORD.
+           MOVE ZERO TO EX-MAR.
+           MOVE ZERO TO EX-AJUS.
+           MOVE ZERO TO EX-MIN-MAR.
+           MOVE ZERO TO EX-MIN-AJUS.
+           IF cost NOT > ZERO
+               SET registro-invalido TO TRUE
+               SET EX-TYPE-VALIDATION TO TRUE
+               MOVE "COST EN CERO O NEGATIVO" TO EX-REASON
+               PERFORM 4900-WRITE-EXCEPTION
+                   THRU 4900-EXIT
+               GO TO 4000-EXIT
+           END-IF.
+           IF sell NOT > ZERO
+               SET registro-invalido TO TRUE
+               SET EX-TYPE-VALIDATION TO TRUE
+               MOVE "SELL EN CERO O NEGATIVO" TO EX-REASON
+               PERFORM 4900-WRITE-EXCEPTION
+                   THRU 4900-EXIT
+               GO TO 4000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4900-WRITE-EXCEPTION.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD TO EX-ITEM-CODE.
+           MOVE PT-EFF-DATE OF PRICE-TRANS-RECORD TO EX-EFF-DATE.
+           MOVE cost TO EX-COST.
+           MOVE sell TO EX-SELL.
+           WRITE EXCEPTION-FILE-RECORD FROM EXCEPTION-LINE.
+           IF EX-TYPE-VALIDATION
+               ADD 1 TO total-excepciones
+           ELSE
+               ADD 1 TO total-politica-excepciones
+           END-IF.
+       4900-EXIT.
+           EXIT.
+
+       6000-CHECK-POLICY.
+           IF NOT policy-disponible
+               GO TO 6000-EXIT
+           END-IF.
+           MOVE PT-CATEGORY-CODE OF PRICE-TRANS-RECORD
+               TO PL-CATEGORY-CODE.
+           READ POLICY-FILE
+               KEY IS PL-CATEGORY-CODE
+               INVALID KEY
+                   GO TO 6000-EXIT
+           END-READ.
+      * Un registro se marca como excepcion de politica una sola vez
+      * aunque incumpla las dos cotas, para no inflar el conteo de
+      * RECHAZADOS/CON EXCEP POLITICA con el mismo registro dos veces.
+           MOVE mar TO EX-MAR.
+           MOVE ajus TO EX-AJUS.
+           MOVE PL-MIN-MAR TO EX-MIN-MAR.
+           MOVE PL-MIN-AJUS TO EX-MIN-AJUS.
+           IF mar < PL-MIN-MAR
+               SET EX-TYPE-POLICY TO TRUE
+               MOVE "MARGEN DE GANANCIA BAJO EL MINIMO"
+                   TO EX-REASON
+               PERFORM 4900-WRITE-EXCEPTION
+                   THRU 4900-EXIT
+           ELSE
+               IF ajus < PL-MIN-AJUS
+                   SET EX-TYPE-POLICY TO TRUE
+                   MOVE "MARGEN PORCENTUAL BAJO EL MINIMO"
+                       TO EX-REASON
+                   PERFORM 4900-WRITE-EXCEPTION
+                       THRU 4900-EXIT
+               END-IF
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       7000-CONVERT-CURRENCY.
+           IF PT-CURRENCY-CODE OF PRICE-TRANS-RECORD
+                   = base-currency-code
+               MOVE dif TO dif-en-moneda-base
+               GO TO 7000-EXIT
+           END-IF.
+           IF NOT currency-disponible
+               MOVE dif TO dif-en-moneda-base
+               GO TO 7000-EXIT
+           END-IF.
+           MOVE PT-CURRENCY-CODE OF PRICE-TRANS-RECORD
+               TO CU-CURRENCY-CODE.
+           READ CURRENCY-FILE
+               KEY IS CU-CURRENCY-CODE
+               INVALID KEY
+                   MOVE dif TO dif-en-moneda-base
+                   GO TO 7000-EXIT
+           END-READ.
+           MULTIPLY dif BY CU-RATE-TO-BASE GIVING dif-en-moneda-base
+               ROUNDED.
+       7000-EXIT.
+           EXIT.
+
+       5500-WRITE-DETAIL-LINE.
+           MOVE PT-ITEM-CODE OF PRICE-TRANS-RECORD TO rd-item-code.
+           MOVE cost TO rd-cost.
+           MOVE sell TO rd-sell.
+           MOVE mar TO rd-mar.
+           MOVE ajus TO rd-ajus.
+           MOVE dif TO rd-dif.
+           MOVE PT-CURRENCY-CODE OF PRICE-TRANS-RECORD TO rd-ccy.
+           MOVE dif-en-moneda-base TO rd-dif-base.
+           MOVE base-currency-code TO rd-base-ccy.
+           IF es-markdown
+               MOVE "LOSS/MKDN" TO rd-tipo
+           ELSE
+               MOVE "MARKUP" TO rd-tipo
+           END-IF.
+           WRITE MARGIN-REPORT-RECORD FROM report-detail-line.
+
+           ADD dif TO total-dif.
+           ADD mar TO total-mar.
+           ADD ajus TO total-ajus.
+           ADD 1 TO total-items.
+       5500-EXIT.
+           EXIT.
+
+       5000-CALCULATE-MARGIN.
       * Cálculo NRO 1: margen de ganancia
-            SUBTRACT sell FROM cost GIVING resto1.
-            DIVIDE resto1 BY sell GIVING divt1.
-            MULTIPLY divt1 BY cien GIVING mar.
+           SUBTRACT sell FROM cost GIVING resto1.
+           DIVIDE resto1 BY sell GIVING divt1.
+           MULTIPLY divt1 BY cien GIVING mar.
       * Calculo NRO 2: margen porcentual
-            SUBTRACT sell FROM cost GIVING resto2.
-            DIVIDE resto2 BY cost GIVING divt2.
-            MULTIPLY divt2 BY cien GIVING ajus.
+           SUBTRACT sell FROM cost GIVING resto2.
+           DIVIDE resto2 BY cost GIVING divt2.
+           MULTIPLY divt2 BY cien GIVING ajus.
       * Calculo NRO 3: Diferencia
-            SUBTRACT sell FROM cost GIVING dif.
-
-      *  RESULTADOS
-            DISPLAY " "
-            DISPLAY " El margen de ganancia es de: " mar  " % ".
-            DISPLAY "  El margen porcentual es de: " ajus " % ".
-            DISPLAY "         La diferencia es de: " dif " Bs.".
-            STOP RUN.
-      * Pausar Pantalla, equivalentes a "PAUSE", "WAIT", "SLEEP"
-            CALL "sleep" USING BY VALUE 120.
-            STOP RUN.
+           SUBTRACT sell FROM cost GIVING dif.
+
+      * Rebaja (markdown): SELL mayor que COST, dif negativo.
+           IF dif < ZERO
+               SET es-markdown TO TRUE
+           ELSE
+               SET es-markdown TO FALSE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           IF total-items > ZERO
+               DIVIDE total-mar BY total-items GIVING promedio-mar
+               DIVIDE total-ajus BY total-items GIVING promedio-ajus
+           END-IF.
+           MOVE total-items TO rt-total-items.
+           MOVE promedio-mar TO rt-promedio-mar.
+           MOVE promedio-ajus TO rt-promedio-ajus.
+           MOVE total-dif TO rt-total-dif.
+           WRITE MARGIN-REPORT-RECORD FROM report-total-line.
+
+           MOVE total-leidos TO rc-total-leidos.
+           MOVE total-excepciones TO rc-total-rechazados.
+           MOVE total-items TO rc-total-posteados.
+           MOVE total-politica-excepciones TO rc-total-politica.
+           WRITE MARGIN-REPORT-RECORD FROM report-control-line.
+
+           MOVE run-id-constante TO CK-RUN-ID.
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   NEXT SENTENCE
+           END-DELETE.
+
+           CLOSE PRICE-TRANS-FILE.
+           CLOSE MARGIN-REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE CHECKPOINT-FILE.
+           IF policy-disponible
+               CLOSE POLICY-FILE
+           END-IF.
+           IF currency-disponible
+               CLOSE CURRENCY-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM MARGEN5.
