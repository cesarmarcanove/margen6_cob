@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: POLICYREC
+      * Purpose: Layout del archivo indexado POLICY, con el margen
+      *          minimo aceptable por categoria de producto, usado
+      *          por MARGEN5 para conciliar el margen calculado
+      *          contra la politica de precios antes de imprimir el
+      *          reporte.
+      ******************************************************************
+       01  POLICY-RECORD.
+           05  PL-CATEGORY-CODE        PIC X(05).
+           05  PL-CATEGORY-DESC        PIC X(20).
+           05  PL-MIN-MAR              PIC S9(10)V99.
+           05  PL-MIN-AJUS             PIC S9(10)V99.
