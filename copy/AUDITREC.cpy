@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose: Layout de la linea de bitacora de auditoria MARGAUD,
+      *          donde MARGEN5 deja constancia de cada calculo de
+      *          margen corrido: cuando, quien y con que datos.
+      ******************************************************************
+       01  AUDIT-LOG-LINE.
+           05  AL-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-RUN-TIME              PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-OPERATOR-ID           PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-TERMINAL-ID           PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-ITEM-CODE             PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-COST                  PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-SELL                  PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-MAR                   PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-AJUS                  PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AL-DIF                   PIC --,---,---,--9.99.
