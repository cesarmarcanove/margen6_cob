@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: PRICEIN
+      * Purpose: Layout del archivo de transacciones diarias de
+      *          cambio de precio (entrada del batch MARGEN5).
+      ******************************************************************
+       01  PRICE-TRANS-RECORD.
+           05  PT-ITEM-CODE            PIC X(10).
+           05  PT-ITEM-DESC            PIC X(20).
+           05  PT-CATEGORY-CODE        PIC X(05).
+           05  PT-CURRENCY-CODE        PIC X(03).
+           05  PT-EFF-DATE             PIC 9(08).
+           05  PT-COST                 PIC S9(10)V99.
+           05  PT-SELL                 PIC S9(10)V99.
+           05  FILLER                  PIC X(10).
