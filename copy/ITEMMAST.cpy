@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: ITEMMAST
+      * Purpose: Layout del archivo indexado ITEMMAST, que conserva
+      *          el historial de margenes de cada item a traves de
+      *          las corridas del batch MARGEN5 (clave: item + fecha
+      *          de vigencia, para poder ver la tendencia en el
+      *          tiempo en lugar de solo el ultimo calculo).
+      ******************************************************************
+       01  ITEM-MARGIN-RECORD.
+           05  IM-KEY.
+               10  IM-ITEM-CODE        PIC X(10).
+               10  IM-EFF-DATE         PIC 9(08).
+           05  IM-ITEM-DESC            PIC X(20).
+           05  IM-CATEGORY-CODE        PIC X(05).
+           05  IM-CURRENCY-CODE        PIC X(03).
+           05  IM-COST                 PIC S9(10)V99.
+           05  IM-SELL                 PIC S9(10)V99.
+           05  IM-MAR                  PIC S9(10)V99.
+           05  IM-AJUS                 PIC S9(10)V99.
+           05  IM-DIF                  PIC S9(10)V99.
+           05  IM-DIF-BASE             PIC S9(10)V99.
+           05  IM-MARKDOWN-SW          PIC X(01).
+               88  IM-IS-MARKDOWN          VALUE "Y" WHEN SET TO
+                   FALSE IS "N".
