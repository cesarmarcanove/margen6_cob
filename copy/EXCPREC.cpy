@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: EXCPREC
+      * Purpose: Layout de la linea del listado de excepciones que
+      *          produce el batch MARGEN5, tanto por datos invalidos
+      *          (COST/SELL en cero o negativos) como por margenes
+      *          que no cumplen la politica minima por categoria.
+      *          EX-MAR/EX-AJUS/EX-MIN-MAR/EX-MIN-AJUS solo se llenan
+      *          en excepciones de politica (EX-TYPE 'P'); en las de
+      *          validacion (EX-TYPE 'V') el margen nunca se calcula,
+      *          asi que quedan en cero.
+      ******************************************************************
+       01  EXCEPTION-LINE.
+           05  EX-TYPE                 PIC X(01).
+               88  EX-TYPE-VALIDATION      VALUE "V".
+               88  EX-TYPE-POLICY          VALUE "P".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-ITEM-CODE            PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-EFF-DATE             PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-COST                 PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-SELL                 PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-MAR                  PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-AJUS                 PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-MIN-MAR              PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-MIN-AJUS             PIC --,---,---,--9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EX-REASON               PIC X(40).
