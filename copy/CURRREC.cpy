@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CURRREC
+      * Purpose: Layout del archivo indexado de tasas de cambio
+      *          CURRATE, usado por MARGEN5 para convertir la
+      *          diferencia (dif) de items en moneda extranjera a la
+      *          moneda base antes de imprimir el reporte.
+      ******************************************************************
+       01  CURRENCY-RECORD.
+           05  CU-CURRENCY-CODE        PIC X(03).
+           05  CU-CURRENCY-DESC        PIC X(15).
+           05  CU-RATE-TO-BASE         PIC 9(07)V9999.
+           05  CU-BASE-IND             PIC X(01).
+               88  CU-IS-BASE-CCY          VALUE "Y".
