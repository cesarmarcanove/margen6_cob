@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CHKPTREC
+      * Purpose: Layout del archivo indexado de checkpoint MARGCKPT.
+      *          MARGEN5 graba aqui la ultima llave de PRICE-TRANS
+      *          procesada para que una corrida de restart pueda
+      *          saltar los items ya posteados y seguir donde quedo
+      *          la corrida anterior. Tambien conserva los totales
+      *          acumulados hasta ese punto (leidos, rechazados,
+      *          mar/ajus/dif) para que el renglon de totales de un
+      *          restart refleje la corrida completa y no solo la
+      *          cola procesada despues del restart.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-ID                PIC X(10).
+           05  CK-LAST-ITEM-CODE        PIC X(10).
+           05  CK-LAST-EFF-DATE         PIC 9(08).
+           05  CK-RECORDS-DONE          PIC 9(08).
+           05  CK-CHECKPOINT-TIME       PIC 9(08).
+           05  CK-TOTAL-LEIDOS          PIC 9(06).
+           05  CK-TOTAL-EXCEPCIONES     PIC 9(06).
+           05  CK-TOTAL-POLITICA        PIC 9(06).
+           05  CK-TOTAL-MAR             PIC S9(12)V99.
+           05  CK-TOTAL-AJUS            PIC S9(12)V99.
+           05  CK-TOTAL-DIF             PIC S9(12)V99.
