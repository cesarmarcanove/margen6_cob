@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: Cesar Marcano
+      * Date: Agosto 09 del 2026
+      * Purpose: Consulta interactiva del historial de margenes por
+      *          item, posteado por MARGEN5 en el maestro ITEMMAST.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09  CM  Version inicial: menu de consulta de
+      *                    historial de margenes por item y rango
+      *                    de fechas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARGINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-KEY
+               FILE STATUS IS item-master-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ITEMMAST.
+
+       WORKING-STORAGE SECTION.
+       77 item-master-status PIC X(02) VALUE "00".
+           88 item-master-ok               VALUE "00".
+           88 item-master-not-found         VALUE "23".
+
+       77 opcion-menu PIC 9(01) VALUE ZERO.
+       77 salir-sw PIC X(01) VALUE "N".
+           88 salir-del-menu                VALUE "Y".
+
+       77 item-consulta PIC X(10) VALUE SPACES.
+       77 fecha-desde PIC 9(08) VALUE ZERO.
+       77 fecha-hasta PIC 9(08) VALUE 99999999.
+
+       77 fin-historial-sw PIC X(01) VALUE "N".
+           88 fin-historial                VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       77 se-encontro-historial-sw PIC X(01) VALUE "N".
+           88 se-encontro-historial         VALUE "Y" WHEN SET TO
+               FALSE IS "N".
+
+       01 historia-linea.
+           05 hl-item-code               PIC X(10).
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-eff-date                PIC 9(08).
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-cost                    PIC --,---,---,--9.99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-sell                    PIC --,---,---,--9.99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-mar                     PIC --,---,---,--9.99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-ajus                    PIC --,---,---,--9.99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-dif                     PIC --,---,---,--9.99.
+           05 FILLER                    PIC X(01) VALUE SPACES.
+           05 hl-markdown                PIC X(09).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-MENU-LOOP
+               THRU 2000-EXIT
+               UNTIL salir-del-menu.
+           PERFORM 9000-FINALIZE
+               THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ITEM-MASTER-FILE.
+           IF NOT item-master-ok
+               DISPLAY " No se pudo abrir ITEMMAST, status: "
+                   item-master-status
+               SET salir-del-menu TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-MENU-LOOP.
+           DISPLAY " ".
+           DISPLAY " ---- CONSULTA DE HISTORIAL DE MARGENES ----".
+           DISPLAY " 1. Consultar historial de un item".
+           DISPLAY " 2. Salir".
+           DISPLAY " Seleccione una opcion: ".
+           ACCEPT opcion-menu.
+           EVALUATE opcion-menu
+               WHEN 1
+                   PERFORM 3000-INQUIRE-ITEM
+                       THRU 3000-EXIT
+               WHEN 2
+                   SET salir-del-menu TO TRUE
+               WHEN OTHER
+                   DISPLAY " Opcion invalida."
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       3000-INQUIRE-ITEM.
+           DISPLAY " Codigo de item a consultar: ".
+           ACCEPT item-consulta.
+           DISPLAY " Fecha desde (AAAAMMDD, ENTER = sin limite): ".
+           ACCEPT fecha-desde.
+           DISPLAY " Fecha hasta (AAAAMMDD, ENTER = sin limite): ".
+           ACCEPT fecha-hasta.
+           IF fecha-hasta = ZERO
+               MOVE 99999999 TO fecha-hasta
+           END-IF.
+
+           SET se-encontro-historial TO FALSE.
+           MOVE item-consulta TO IM-ITEM-CODE.
+           MOVE fecha-desde TO IM-EFF-DATE.
+           START ITEM-MASTER-FILE
+               KEY IS NOT LESS THAN IM-KEY
+               INVALID KEY
+                   SET fin-historial TO TRUE
+           END-START.
+
+           IF NOT fin-historial
+               DISPLAY " "
+               DISPLAY "ITEM        FECHA       COST      SELL"
+                   "      MAR %    AJUS %     DIF      TIPO"
+               PERFORM 3100-READ-AND-DISPLAY
+                   THRU 3100-EXIT
+                   UNTIL fin-historial
+           END-IF.
+
+           IF NOT se-encontro-historial
+               DISPLAY " No se encontraron registros para el item "
+                   item-consulta " en el rango de fechas indicado."
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-AND-DISPLAY.
+           READ ITEM-MASTER-FILE NEXT
+               AT END
+                   SET fin-historial TO TRUE
+                   GO TO 3100-EXIT
+           END-READ.
+           IF IM-ITEM-CODE NOT = item-consulta
+               SET fin-historial TO TRUE
+               GO TO 3100-EXIT
+           END-IF.
+           IF IM-EFF-DATE > fecha-hasta
+               SET fin-historial TO TRUE
+               GO TO 3100-EXIT
+           END-IF.
+
+           SET se-encontro-historial TO TRUE.
+           MOVE IM-ITEM-CODE TO hl-item-code.
+           MOVE IM-EFF-DATE TO hl-eff-date.
+           MOVE IM-COST TO hl-cost.
+           MOVE IM-SELL TO hl-sell.
+           MOVE IM-MAR TO hl-mar.
+           MOVE IM-AJUS TO hl-ajus.
+           MOVE IM-DIF TO hl-dif.
+           IF IM-IS-MARKDOWN
+               MOVE "MARKDOWN" TO hl-markdown
+           ELSE
+               MOVE "MARKUP" TO hl-markdown
+           END-IF.
+           DISPLAY historia-linea.
+       3100-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE ITEM-MASTER-FILE.
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM MARGINQ.
